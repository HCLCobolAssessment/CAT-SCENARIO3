@@ -0,0 +1,53 @@
+//PROG2RUN JOB (ACCTNO),'AEGON RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  DAILY AEGON / POLICYFILE RECONCILIATION - RUNS PROGRAM2     *
+//*  RETURN-CODE CONTRACT (SEE PROGRAM2 A-999):                  *
+//*     RC=0   CLEAN RUN, NO REJECTS                             *
+//*     RC=4   RUN COMPLETED, VALIDATION REJECTS WERE WRITTEN    *
+//*     RC=16  OPEN/READ I/O ERROR - RUN DID NOT COMPLETE        *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM2
+//STEPLIB  DD   DSN=PRODLIB.AEGON.LOADLIB,DISP=SHR
+//POLICYIN DD   DSN=PRODLIB.AEGON.POLICY.DAILY,DISP=SHR
+//AEGONIN  DD   DSN=PRODLIB.AEGON.EXTRACT.DAILY,DISP=SHR
+//RESTIN   DD   DSN=PRODLIB.AEGON.RESTART.PARM,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*  POLOUT/AEGOUT/DUPOUT/REJOUT ARE DISP=MOD AND ACCUMULATE       *
+//*  ACROSS RUNS - EACH RECORD CARRIES ITS OWN RUN DATE (PROGRAM2  *
+//*  FD-UNM-POL-DATE/FD-NOPOL-DATE/FD-DUP-DATE/FD-REJ-DATE), SO A  *
+//*  DOWNSTREAM JOB OR OPERATOR PULLING "TODAY'S" EXCEPTIONS MUST  *
+//*  FILTER ON THAT DATE RATHER THAN TREAT THE WHOLE DATASET AS    *
+//*  ONE RUN'S OUTPUT.                                             *
+//POLOUT   DD   DSN=PRODLIB.AEGON.UNMATCHED.POLICY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AEGOUT   DD   DSN=PRODLIB.AEGON.UNMATCHED.AEGON,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DUPOUT   DD   DSN=PRODLIB.AEGON.DUPLICATE.MATCH,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD   DSN=PRODLIB.AEGON.VALIDATION.REJECTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITOUT DD   DSN=PRODLIB.AEGON.AUDIT.CONTROL.TOTALS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKPTOUT DD   DSN=PRODLIB.AEGON.RESTART.CHECKPOINT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------*
+//*  OPERATIONS: RETURN CODES > 4 FROM STEP010 SHOULD PAGE THE   *
+//*  OVERNIGHT BATCH QUEUE RATHER THAN WAIT FOR A DOWNSTREAM     *
+//*  COMPLAINT.  RESTART.PARM IS READ TO END OF FILE AND ONLY    *
+//*  ITS LAST RECORD IS HONORED (PROGRAM2 A-011-READ-RESTART),   *
+//*  SO A RESTART IS DRIVEN BY COPYING THE LATEST                *
+//*  RESTART.CHECKPOINT OVER RESTART.PARM BEFORE RESUBMITTING -  *
+//*  NO NEED TO TRIM IT TO A SINGLE RECORD FIRST.  RESTIN IS     *
+//*  DISP=MOD SO DAY ONE, WHEN NEITHER DATASET YET EXISTS, STILL *
+//*  ALLOCATES CLEANLY WITH AN EMPTY FILE (PROGRAM2 TREATS THAT  *
+//*  AS "NO RESTART IN EFFECT").                                 *
+//*-------------------------------------------------------------*
