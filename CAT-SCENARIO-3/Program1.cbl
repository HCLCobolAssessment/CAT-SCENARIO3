@@ -1,151 +1,776 @@
-000100 IDENTIFICATION DIVISION.                                         00010025
-000200                                                                  00020026
-000300 PROGRAM-ID.                    PROGRAM2.                         00030027
-000400 AUTHOR.                        HCL     .                         00040026
-000500 DATE-WRITTEN.                  FEB 2019.                         00050027
-000600                                                                  00060026
-000700******************************************************************00070026
-002300                                                                  00230001
-002400 ENVIRONMENT DIVISION.                                            00240001
-002500                                                                  00250001
-002600***************************************************************** 00260001
-002700**                                                                00270001
-002800**   CONFIGURATION SECTION                                        00280001
-002900**                                                                00290001
-003000******************************************************************00300001
-003100                                                                  00310001
-003200 CONFIGURATION SECTION.                                           00320001
-003300                                                                  00330001
-003400 SPECIAL-NAMES.                                                   00340026
-003500      DECIMAL-POINT IS COMMA.                                     00350026
-003600                                                                  00360026
-003700******************************************************************00370026
-003800**                                                                00380026
-003900**   INPUT-OUTPUT SECTION                                         00390026
-004000**                                                                00400026
-004100******************************************************************00410026
-004200                                                                  00420026
-004300 INPUT-OUTPUT SECTION.                                            00430026
-004400                                                                  00440026
-004500 FILE-CONTROL.                                                    00450026
-004600******************************************************************00460026
-004700**                                                                00470026
-004800**   DATA DIVISION                                                00480026
-004900**                                                                00490026
-005000******************************************************************00500026
-005100                                                                  00510026
-005200 DATA DIVISION.                                                   00520026
-005300                                                                  00530026
-005400******************************************************************00540026
-005500**                                                                00550026
-005600**   FILE SECTION                                                 00560026
-005700**                                                                00570026
-005800******************************************************************00580026
-005900                                                                  00590026
-006000 FILE SECTION.                                                    00600026
-006100                                                                  00610026
-006200******************************************************************00620026
-006300**                                                                00630026
-006400**  WORKING-STORAGE SECTION                                       00640026
-006500**                                                                00650026
-006600******************************************************************00660026
-006700                                                                  00670026
-006800 WORKING-STORAGE SECTION.                                         00680026
-006900                                                                  00690026
-007000 01 I             PIC 9(2).                 
-       01 J             PIC 9(2).                                       00700026
-007100 01 WS-EQUAL-SW   PIC X(1) VALUE 'N' .                            00710026
-
-007600 01 WS-INPUTFILE-1 .                                              00760026
-007700      03  POLICYNUM  PIC 9(3).                                    00770026
-007800      03  AEGON-NR1   PIC X(5).                                   00780026
-007900      03  NAME1       PIC X(7).                                   00790026
-008000      03  STREETNAME1 PIC X(3).                                   00800026
-008000      03  TELEPHONE1  PIC X(7).                                   00800026
-008100 01 WS-RECORDS1 .                                                 00810026
-008200      03 FILLER  PIC X(25) VALUE '12345778DANAPALABC2345671'.     00820026
-008300      03 FILLER  PIC X(25) VALUE '33344678DEEPA  AAE2545671'.     00830026
-008400      03 FILLER  PIC X(25) VALUE '11335778LEE    ABD2645671'.     00840026
-008500      03 FILLER  PIC X(25) VALUE '19336798LIPSA  CBD2785671'.     00850026
-008600      03 FILLER  PIC X(25) VALUE '18556900LEEDA  ZCD6685671'.     00860026
-008700      03 FILLER  PIC X(25) VALUE '66598798LISSY  QRS7785671'.     00870026
-
-009020 01 FILLER REDEFINES WS-RECORDS1.                                 00902026
-009030      03 WS-RECORDS3 PIC X(25) OCCURS 6.                          00903026
-
-007600 01 WS-INPUTFILE-2 .    
-007700                                                                   00770026                                          00760026
-007800      03  AEGON-NR2   PIC X(5).                                    00780026
-007900      03  NAME2       PIC X(7).                                    00790026
-008000      03  STREETNAME2 PIC X(3).                                    00800026
-008000      03  TELEPHONE2  PIC X(7).                                    00800026
-008100 01 WS-RECORDS2 .                                                   00810026
-008200      03 FILLER  PIC X(22) VALUE '45678zzzzzLABC2345771'.            00820026
-008300      03 FILLER  PIC X(22) VALUE '44678AAAAA  AEE2545771'.           00830026
-008400      03 FILLER  PIC X(22) VALUE '35778BBBBB  ACD2645771'.           00840026
-008500      03 FILLER  PIC X(22) VALUE '36798CCCCC  CVD2785771'.           00850026
-008600      03 FILLER  PIC X(22) VALUE '56898DDDDD  ZBD6688871'.           00860026
-008700      03 FILLER  PIC X(22) VALUE '98798EEEEE  QQS7786671'.           00870026
-
-009020 01 FILLER REDEFINES WS-RECORDS2.                                 00902026
-009030      03 WS-RECORDS4 PIC X(22) OCCURS 6.                          00903026
-
-007600 01 WS-OUTFILE-1. 
-           
-            03  POLICY-NO   PIC X(3).                                        
-007800      03  AEGON-NR3   PIC X(5).                                    00780026
-007900      03  NAME3       PIC X(7).                                    00790026
-008000      03  STREETNAME3 PIC X(3).                                    00800026
-008000      03  TELEPHONE3  PIC X(7).   
-            
-       01 WS-MATCHED        PIC X(1).
-          88 MATCH          VALUE "Y".
-          88 NOMATCH        VALUE "N".                                   00800026
-
-009040*----------------------------------------------------------------*00904026
-009050 PROCEDURE DIVISION .                                             00905026
-009060*----------------------------------------------------------------*00906026
-009070 A-MAIN                                      SECTION.             00907026
-009080*----------------------------------------------------------------*00908026
-009090 A-001.                                                           00909026
-009100                                                                  00910026
-009200            INITIALIZE I.                                         00920026
-                                                                        0930026
-                                                                        00990026
-                                                                        01000026
-010100            INITIALIZE WS-INPUTFILE-1                             01010026
-                  INITIALIZE WS-INPUTFILE-2                             01010026
-                  PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-                  MOVE WS-RECORDS3(I) TO WS-INPUTFILE-1
-                    INITIALIZE J
-                    INITIALIZE WS-MATCHED
-		            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 6	
-                    MOVE WS-RECORDS4(J) TO WS-INPUTFILE-2
-                     IF AEGON-NR1 = AEGON-NR2
-                        MOVE "Y"         TO WS-MATCHED
-                        MOVE POLICYNUM   TO POLICY-NO
-010300                  MOVE AEGON-NR2   TO AEGON-NR3                    01030026
-010300                  MOVE NAME2       TO NAME3                         01030026
-010300                  MOVE STREETNAME2 TO STREETNAME3                   01030026
-010300                  MOVE TELEPHONE2  TO TELEPHONE3
-                    END-IF                                                                       01030026
-                    END-PERFORM
-                    
-                    IF MATCH
-                       CONTINUE
-                    ELSE
-                       MOVE WS-INPUTFILE-1 TO WS-OUTFILE-1
-                    END-IF
-                    
-                    DISPLAY "POLICY-NO: " POLICY-NO
-                    DISPLAY "AEGON-NR3: " AEGON-NR3
-                    DISPLAY "NAME3 " NAME3
-                    DISPLAY "STREETNAME3: " STREETNAME3
-                    DISPLAY "TELEPHONE3: " TELEPHONE3
-                    
-010500            END-PERFORM
-                  .                                                     1210026 
-                                                                        1220026
-012300 A-999.                                                           01230026
-012400     GOBACK.                                                      01240026
-012500                                                                  01250026
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID.                    PROGRAM2.
+000130 AUTHOR.                        HCL     .
+000140 DATE-WRITTEN.                  FEB 2019.
+000150*
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY                                        *
+000180*    -------------------                                         *
+000190*    FEB 2019  HCL  ORIGINAL SIX-RECORD SAMPLE COMPARISON.       *
+000200*    AUG 2026  RKS  CONVERTED THE SAMPLE FILLER TABLES TO REAL   *
+000210*    POLICYFILE / AEGON EXTRACT FILES, READ RECORD BY RECORD IN  *
+000220*    A-001, AND REPLACED THE OCCURS 6 I/J LOOP CEILING WITH A    *
+000230*    DRIVING READ LOOP OVER POLICYFILE AND AN AEGON LOOKUP TABLE *
+000240*    SIZED TO THE ACTUAL EXTRACT VOLUME (OCCURS ... DEPENDING    *
+000250*    ON) INSTEAD OF A COMPILE-TIME CONSTANT.                     *
+000260*    AUG 2026  RKS  ADDED AN UNMATCHED-POLICY OUTPUT FILE,       *
+000270*    WRITTEN FOR EVERY NOMATCH INSTEAD OF JUST DISPLAYED.        *
+000280*    AUG 2026  RKS  ADDED A MIRROR EXCEPTION REPORT FOR AEGON    *
+000290*    RECORDS WITH NO POLICY ON FILE.                             *
+000300*    AUG 2026  RKS  FLAGGED A SECOND AEGON-NR MATCH FOR THE SAME *
+000310*    POLICYNUM IN ONE PASS AS A DUPLICATE INSTEAD OF OVERWRITING *
+000320*    THE FIRST MATCH.                                            *
+000330*    AUG 2026  RKS  ADDED RUN CONTROL-TOTALS AND A DATED AUDIT   *
+000340*    RECORD FOR TRENDING THE MATCH RATE.                         *
+000350*    AUG 2026  RKS  ADDED FIELD-LEVEL VALIDATION OF POLICYNUM    *
+000360*    AND THE AEGON-NR FIELDS, ROUTED TO A SEPARATE REJECT        *
+000370*    REPORT AHEAD OF THE MATCH.                                  *
+000380*    AUG 2026  RKS  ADDED A PREMIUM FIELD TO BOTH SIDES AND      *
+000390*    RECONCILE THE PREMIUM TOTAL FOR MATCHED RECORDS.            *
+000400*    AUG 2026  RKS  ADDED FILE STATUS CHECKING ON OPEN, A REAL   *
+000410*    RETURN-CODE / ABEND CONTRACT AT A-999, AND A JCL MEMBER TO  *
+000420*    RUN THIS AS A SCHEDULED BATCH STEP.                         *
+000430*    AUG 2026  RKS  ADDED A RESTART PARAMETER AND PERIODIC       *
+000440*    CHECKPOINTING SO A RERUN CAN RESUME PAST THE LAST           *
+000450*    POLICYNUM PROCESSED INSTEAD OF REPROCESSING THE FULL FILE.  *
+000460*    AUG 2026  RKS  REVIEW FIXES - MISSING RESTART PARM NO       *
+000470*    LONGER ABENDS THE RUN, ADDED MID-RUN FILE STATUS CHECKING,  *
+000480*    A BOUNDS CHECK ON THE AEGON TABLE, A RESTART MARKER ON THE  *
+000490*    AUDIT RECORD, STRONGER AEGON-NR FORMAT EDITS, AND REMOVED   *
+000500*    DEAD WORKING-STORAGE LEFT OVER FROM EARLIER CHANGES.        *
+000510*    AUG 2026  RKS  REVIEW FIXES ROUND 2 - AEGON TABLE ENTRIES   *
+000520*    NOW CARRY THEIR PREMIUM, WS-CT-AEG-READ COUNTS EVERY AEGON  *
+000530*    READ, POLICY AND AEGON REJECT COUNTS ARE SEPARATE FIELDS,   *
+000540*    THE RESTART READ NOW TAKES THE LAST CHECKPOINT RECORD       *
+000550*    INSTEAD OF THE FIRST, A RESUMED RUN MARKS AEGON HITS FOR    *
+000560*    SKIPPED POLICYNUMS SO IT DOESN'T FALSELY REPORT THEM AS     *
+000570*    UNMATCHED, RESTIN IS NOW OPTIONAL, AND FILE CLOSES ARE      *
+000580*    SHARED BETWEEN THE NORMAL AND ABEND PATHS.                  *
+000581*    AUG 2026  RKS  REVIEW FIXES ROUND 3 - THE UNMATCHED-POLICY, *
+000582*    UNMATCHED-AEGON, DUPLICATE, AND REJECT OUTPUT RECORDS NOW   *
+000583*    CARRY THE RUN DATE SO A RERUNNABLE DD THAT ACCUMULATES      *
+000584*    ACROSS RUNS CAN STILL BE FILTERED TO ONE DAY'S RECORDS,     *
+000585*    AND A-012-READ-RESTART-REC NOW CHECKS WS-RESTART-STATUS     *
+000586*    LIKE EVERY OTHER READ IN THE PROGRAM INSTEAD OF TRUSTING A  *
+000587*    GARBLED RESTART RECORD.                                     *
+000590*----------------------------------------------------------------*
+000600*
+000610 ENVIRONMENT DIVISION.
+000620*
+000630*----------------------------------------------------------------*
+000640**                                                              *
+000650**   CONFIGURATION SECTION                                       *
+000660**                                                              *
+000670*----------------------------------------------------------------*
+000680*
+000690 CONFIGURATION SECTION.
+000700*
+000710 SPECIAL-NAMES.
+000720      DECIMAL-POINT IS COMMA.
+000730*
+000740*----------------------------------------------------------------*
+000750**                                                              *
+000760**   INPUT-OUTPUT SECTION                                        *
+000770**                                                              *
+000780*----------------------------------------------------------------*
+000790*
+000800 INPUT-OUTPUT SECTION.
+000810*
+000820 FILE-CONTROL.
+000830     SELECT POLICYFILE      ASSIGN TO "POLICYIN"
+000840            ORGANIZATION    IS LINE SEQUENTIAL
+000850            FILE STATUS     IS WS-POLICY-STATUS.
+000860*
+000870     SELECT AEGONFILE       ASSIGN TO "AEGONIN"
+000880            ORGANIZATION    IS LINE SEQUENTIAL
+000890            FILE STATUS     IS WS-AEGON-STATUS.
+000900*
+000910     SELECT OUT-UNMATCHED-POL ASSIGN TO "POLOUT"
+000920            ORGANIZATION    IS LINE SEQUENTIAL
+000930            FILE STATUS     IS WS-UNM-POL-STATUS.
+000940*
+000950     SELECT OUT-UNMATCHED-AEG ASSIGN TO "AEGOUT"
+000960            ORGANIZATION    IS LINE SEQUENTIAL
+000970            FILE STATUS     IS WS-UNM-AEG-STATUS.
+000980*
+000990     SELECT OUT-DUPLICATE-MATCH ASSIGN TO "DUPOUT"
+001000            ORGANIZATION    IS LINE SEQUENTIAL
+001010            FILE STATUS     IS WS-DUP-STATUS.
+001020*
+001030     SELECT OUT-AUDIT        ASSIGN TO "AUDITOUT"
+001040            ORGANIZATION    IS LINE SEQUENTIAL
+001050            FILE STATUS     IS WS-AUDIT-STATUS.
+001060*
+001070     SELECT OUT-REJECT       ASSIGN TO "REJOUT"
+001080            ORGANIZATION    IS LINE SEQUENTIAL
+001090            FILE STATUS     IS WS-REJECT-STATUS.
+001100*
+001110     SELECT OPTIONAL IN-RESTART-PARM ASSIGN TO "RESTIN"
+001120            ORGANIZATION    IS LINE SEQUENTIAL
+001130            FILE STATUS     IS WS-RESTART-STATUS.
+001140*
+001150     SELECT OUT-CHECKPOINT   ASSIGN TO "CHKPTOUT"
+001160            ORGANIZATION    IS LINE SEQUENTIAL
+001170            FILE STATUS     IS WS-CHKPT-STATUS.
+001180*
+001190*----------------------------------------------------------------*
+001200**                                                              *
+001210**   DATA DIVISION                                               *
+001220**                                                              *
+001230*----------------------------------------------------------------*
+001240*
+001250 DATA DIVISION.
+001260*
+001270*----------------------------------------------------------------*
+001280**                                                              *
+001290**   FILE SECTION                                                *
+001300**                                                              *
+001310*----------------------------------------------------------------*
+001320*
+001330 FILE SECTION.
+001340*
+001350 FD  POLICYFILE
+001360     RECORDING MODE IS F.
+001370 01  FD-POLICY-REC.
+001380     03  FD-POLICYNUM     PIC 9(3).
+001390     03  FD-AEGON-NR1     PIC X(5).
+001400     03  FD-NAME1         PIC X(7).
+001410     03  FD-STREETNAME1   PIC X(3).
+001420     03  FD-TELEPHONE1    PIC X(7).
+001430     03  FD-PREMIUM1      PIC 9(5)V99.
+001440*
+001450 FD  AEGONFILE
+001460     RECORDING MODE IS F.
+001470 01  FD-AEGON-REC.
+001480     03  FD-AEGON-NR2     PIC X(5).
+001490     03  FD-NAME2         PIC X(7).
+001500     03  FD-STREETNAME2   PIC X(3).
+001510     03  FD-TELEPHONE2    PIC X(7).
+001520     03  FD-PREMIUM2      PIC 9(5)V99.
+001530*
+001540 FD  OUT-UNMATCHED-POL
+001550     RECORDING MODE IS F.
+001560 01  FD-OUTFILE-1.
+001570     03  FD-UNM-POL-DATE  PIC X(8).
+001580     03  FD-UNM-POL-DATA.
+001590         05  FD-POLICY-NO     PIC X(3).
+001600         05  FD-AEGON-NR3     PIC X(5).
+001610         05  FD-NAME3         PIC X(7).
+001620         05  FD-STREETNAME3   PIC X(3).
+001630         05  FD-TELEPHONE3    PIC X(7).
+001640         05  FD-PREMIUM3      PIC 9(5)V99.
+001650*
+001660 FD  OUT-UNMATCHED-AEG
+001670     RECORDING MODE IS F.
+001680 01  FD-OUTFILE-2.
+001690     03  FD-NOPOL-DATE     PIC X(8).
+001700     03  FD-NOPOL-AEGON-NR PIC X(5).
+001710     03  FD-NOPOL-NAME     PIC X(7).
+001720     03  FD-NOPOL-STREET   PIC X(3).
+001730     03  FD-NOPOL-PHONE    PIC X(7).
+001740*
+001750 FD  OUT-DUPLICATE-MATCH
+001760     RECORDING MODE IS F.
+001770 01  FD-OUTFILE-3.
+001780     03  FD-DUP-DATE       PIC X(8).
+001790     03  FD-DUP-POLICY-NO  PIC X(3).
+001800     03  FD-DUP-AEGON-NR   PIC X(5).
+001810     03  FD-DUP-NAME       PIC X(7).
+001820     03  FD-DUP-STREET     PIC X(3).
+001830     03  FD-DUP-PHONE      PIC X(7).
+001840*
+001850 FD  OUT-AUDIT
+001860     RECORDING MODE IS F.
+001870 01  FD-AUDIT-REC.
+001880     03  FD-AUDIT-DATE        PIC X(8).
+001890     03  FD-AUDIT-POL-READ    PIC 9(7).
+001900     03  FD-AUDIT-AEG-READ    PIC 9(7).
+001910     03  FD-AUDIT-MATCHED     PIC 9(7).
+001920     03  FD-AUDIT-UNM-POL     PIC 9(7).
+001930     03  FD-AUDIT-UNM-AEG     PIC 9(7).
+001940     03  FD-AUDIT-DUPLICATES  PIC 9(7).
+001950     03  FD-AUDIT-POL-REJECTS PIC 9(7).
+001960     03  FD-AUDIT-AEG-REJECTS PIC 9(7).
+001970     03  FD-AUDIT-PREM-POL    PIC 9(7)V99.
+001980     03  FD-AUDIT-PREM-AEG    PIC 9(7)V99.
+001990     03  FD-AUDIT-PREM-DIFF   PIC S9(7)V99.
+002000     03  FD-AUDIT-RESTART-FROM PIC 9(3).
+002010*
+002020 FD  OUT-REJECT
+002030     RECORDING MODE IS F.
+002040 01  FD-REJECT-REC.
+002050     03  FD-REJ-DATE       PIC X(8).
+002060     03  FD-REJ-SOURCE     PIC X(6).
+002070     03  FD-REJ-POLICYNUM  PIC X(3).
+002080     03  FD-REJ-AEGON-NR   PIC X(5).
+002090     03  FD-REJ-REASON     PIC X(30).
+002100*
+002110 FD  IN-RESTART-PARM
+002120     RECORDING MODE IS F.
+002130 01  FD-RESTART-REC.
+002140     03  FD-RESTART-POLICYNUM PIC 9(3).
+002150*
+002160 FD  OUT-CHECKPOINT
+002170     RECORDING MODE IS F.
+002180 01  FD-CHECKPOINT-REC.
+002190     03  FD-CHKPT-POLICYNUM   PIC 9(3).
+002200*
+002210*----------------------------------------------------------------*
+002220**                                                              *
+002230**   WORKING-STORAGE SECTION                                     *
+002240**                                                              *
+002250*----------------------------------------------------------------*
+002260*
+002270 WORKING-STORAGE SECTION.
+002280*
+002290 01  J                 PIC 9(4) COMP.
+002300*
+002310 01  WS-POLICY-EOF-SW  PIC X(1) VALUE 'N'.
+002320     88  WS-POLICY-EOF         VALUE 'Y'.
+002330 01  WS-AEGON-EOF-SW   PIC X(1) VALUE 'N'.
+002340     88  WS-AEGON-EOF          VALUE 'Y'.
+002350 01  WS-RESTART-EOF-SW PIC X(1) VALUE 'N'.
+002360     88  WS-RESTART-EOF        VALUE 'Y'.
+002370*
+002380*----------------------------------------------------------------*
+002390*    FILE STATUS AND ABEND HANDLING                              *
+002400*----------------------------------------------------------------*
+002410 01  WS-ABEND-SW       PIC X(1) VALUE 'N'.
+002420     88  WS-ABEND              VALUE 'Y'.
+002430 01  WS-POLICY-STATUS  PIC X(2).
+002440 01  WS-AEGON-STATUS   PIC X(2).
+002450 01  WS-UNM-POL-STATUS PIC X(2).
+002460 01  WS-UNM-AEG-STATUS PIC X(2).
+002470 01  WS-DUP-STATUS     PIC X(2).
+002480 01  WS-AUDIT-STATUS   PIC X(2).
+002490 01  WS-REJECT-STATUS  PIC X(2).
+002500 01  WS-RESTART-STATUS PIC X(2).
+002510 01  WS-CHKPT-STATUS   PIC X(2).
+002520*
+002530*----------------------------------------------------------------*
+002540*    RESTART / CHECKPOINT WORKING FIELDS                         *
+002550*----------------------------------------------------------------*
+002560 01  WS-RESTART-POLICYNUM  PIC 9(3) VALUE 0.
+002570 01  WS-CHECKPOINT-EVERY   PIC 9(4) COMP VALUE 100.
+002580 01  WS-POL-SINCE-CHKPT    PIC 9(4) COMP VALUE 0.
+002590*
+002600*----------------------------------------------------------------*
+002610*    POLICY (INPUT 1) WORKING RECORD                             *
+002620*----------------------------------------------------------------*
+002630 01  WS-INPUTFILE-1.
+002640     03  POLICYNUM      PIC 9(3).
+002650     03  AEGON-NR1      PIC X(5).
+002660     03  NAME1          PIC X(7).
+002670     03  STREETNAME1    PIC X(3).
+002680     03  TELEPHONE1     PIC X(7).
+002690     03  PREMIUM1       PIC 9(5)V99.
+002700*
+002710*----------------------------------------------------------------*
+002720*    AEGON (INPUT 2) WORKING RECORD                              *
+002730*----------------------------------------------------------------*
+002740 01  WS-INPUTFILE-2.
+002750     03  AEGON-NR2      PIC X(5).
+002760     03  NAME2          PIC X(7).
+002770     03  STREETNAME2    PIC X(3).
+002780     03  TELEPHONE2     PIC X(7).
+002790     03  PREMIUM2       PIC 9(5)V99.
+002800*
+002810*----------------------------------------------------------------*
+002820*    AEGON LOOKUP TABLE - SIZED TO THE ACTUAL EXTRACT VOLUME,    *
+002830*    NOT A COMPILE-TIME OCCURS 6 CEILING.                        *
+002840*----------------------------------------------------------------*
+002850 01  WS-AEGON-MAX          PIC 9(4) COMP VALUE 9999.
+002860 01  WS-AEGON-COUNT        PIC 9(4) COMP VALUE 0.
+002870 01  WS-AEGON-TABLE.
+002880     03  WS-AEGON-ENTRY OCCURS 1 TO 9999 TIMES
+002890                        DEPENDING ON WS-AEGON-COUNT.
+002900         05  WS-AEGON-NR2       PIC X(5).
+002910         05  WS-AEGON-NAME2     PIC X(7).
+002920         05  WS-AEGON-STREET2   PIC X(3).
+002930         05  WS-AEGON-PHONE2    PIC X(7).
+002940         05  WS-AEGON-PREMIUM2  PIC 9(5)V99.
+002950         05  WS-AEGON-HIT-SW    PIC X(1) VALUE 'N'.
+002960             88  WS-AEGON-HIT          VALUE 'Y'.
+002970*
+002980*----------------------------------------------------------------*
+002990*    OUTPUT WORKING RECORDS                                      *
+003000*----------------------------------------------------------------*
+003010 01  WS-OUTFILE-1.
+003020     03  POLICY-NO      PIC X(3).
+003030     03  AEGON-NR3      PIC X(5).
+003040     03  NAME3          PIC X(7).
+003050     03  STREETNAME3    PIC X(3).
+003060     03  TELEPHONE3     PIC X(7).
+003070     03  PREMIUM3       PIC 9(5)V99.
+003080*
+003090 01  WS-MATCHED         PIC X(1).
+003100     88  MATCH                  VALUE 'Y'.
+003110     88  NOMATCH                VALUE 'N'.
+003120*
+003130*----------------------------------------------------------------*
+003140*    FIELD-LEVEL VALIDATION WORKING FIELDS                       *
+003150*----------------------------------------------------------------*
+003160 01  WS-VALID-SW           PIC X(1) VALUE 'Y'.
+003170     88  WS-RECORD-VALID           VALUE 'Y'.
+003180     88  WS-RECORD-INVALID         VALUE 'N'.
+003190 01  WS-REJECT-REASON      PIC X(30).
+003200*
+003210*----------------------------------------------------------------*
+003220*    RUN CONTROL-TOTALS - ACCUMULATED FOR THE AUDIT RECORD       *
+003230*----------------------------------------------------------------*
+003240 01  WS-CURRENT-DATE       PIC X(8).
+003250 01  WS-CONTROL-TOTALS.
+003260     03  WS-CT-POL-READ    PIC 9(7) COMP VALUE 0.
+003270     03  WS-CT-AEG-READ    PIC 9(7) COMP VALUE 0.
+003280     03  WS-CT-MATCHED     PIC 9(7) COMP VALUE 0.
+003290     03  WS-CT-UNM-POL     PIC 9(7) COMP VALUE 0.
+003300     03  WS-CT-UNM-AEG     PIC 9(7) COMP VALUE 0.
+003310     03  WS-CT-DUPLICATES  PIC 9(7) COMP VALUE 0.
+003320     03  WS-CT-POL-REJECTS PIC 9(7) COMP VALUE 0.
+003330     03  WS-CT-AEG-REJECTS PIC 9(7) COMP VALUE 0.
+003340     03  WS-CT-PREM-POL    PIC 9(7)V99 VALUE 0.
+003350     03  WS-CT-PREM-AEG    PIC 9(7)V99 VALUE 0.
+003360     03  WS-CT-PREM-DIFF   PIC S9(7)V99 VALUE 0.
+003370*
+003380*----------------------------------------------------------------*
+003390 PROCEDURE DIVISION.
+003400*----------------------------------------------------------------*
+003410 A-MAIN                                      SECTION.
+003420*----------------------------------------------------------------*
+003430 A-001.
+003440*
+003450     PERFORM A-010-OPEN-FILES THRU A-010-EXIT
+003460*
+003470     IF WS-ABEND
+003480        PERFORM A-005-CLOSE-FILES THRU A-005-EXIT
+003490        GO TO A-999
+003500     END-IF
+003510*
+003520     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003530     PERFORM A-011-READ-RESTART THRU A-011-EXIT
+003540*
+003550     PERFORM A-020-LOAD-AEGON THRU A-020-EXIT
+003560*
+003570     PERFORM A-030-READ-POLICY THRU A-030-EXIT
+003580     PERFORM A-040-PROCESS-POLICY THRU A-040-EXIT
+003590        UNTIL WS-POLICY-EOF OR WS-ABEND
+003600*
+003610     PERFORM A-050-UNMATCHED-AEGON THRU A-050-EXIT
+003620*
+003630     PERFORM A-900-WRITE-AUDIT THRU A-900-EXIT
+003640*
+003650     PERFORM A-005-CLOSE-FILES THRU A-005-EXIT
+003660*
+003670     GO TO A-999.
+003680*
+003690*----------------------------------------------------------------*
+003700*    CLOSE WHICHEVER FILES OPENED SUCCESSFULLY - SHARED BY THE   *
+003710*    NORMAL END-OF-RUN PATH AND THE OPEN-FAILURE ABEND PATH SO   *
+003720*    AN EARLY FAILURE STILL RELEASES ANY FILE THAT DID OPEN      *
+003730*----------------------------------------------------------------*
+003740 A-005-CLOSE-FILES.
+003750*
+003760     CLOSE POLICYFILE
+003770     CLOSE AEGONFILE
+003780     CLOSE OUT-UNMATCHED-POL
+003790     CLOSE OUT-UNMATCHED-AEG
+003800     CLOSE OUT-DUPLICATE-MATCH
+003810     CLOSE OUT-AUDIT
+003820     CLOSE OUT-REJECT
+003830     CLOSE IN-RESTART-PARM
+003840     CLOSE OUT-CHECKPOINT.
+003850*
+003860 A-005-EXIT.
+003870     EXIT.
+003880*
+003890*----------------------------------------------------------------*
+003900*    OPEN ALL FILES AND CHECK STATUS - ANY OPEN FAILURE ABENDS   *
+003910*    THE RUN RATHER THAN PROCESS AGAINST A FILE THAT ISN'T THERE *
+003920*----------------------------------------------------------------*
+003930 A-010-OPEN-FILES.
+003940*
+003950     OPEN INPUT  POLICYFILE
+003960     IF WS-POLICY-STATUS NOT = '00'
+003970        MOVE 'Y' TO WS-ABEND-SW
+003980     END-IF
+003990     OPEN INPUT  AEGONFILE
+004000     IF WS-AEGON-STATUS NOT = '00'
+004010        MOVE 'Y' TO WS-ABEND-SW
+004020     END-IF
+004030     OPEN OUTPUT OUT-UNMATCHED-POL
+004040     IF WS-UNM-POL-STATUS NOT = '00'
+004050        MOVE 'Y' TO WS-ABEND-SW
+004060     END-IF
+004070     OPEN OUTPUT OUT-UNMATCHED-AEG
+004080     IF WS-UNM-AEG-STATUS NOT = '00'
+004090        MOVE 'Y' TO WS-ABEND-SW
+004100     END-IF
+004110     OPEN OUTPUT OUT-DUPLICATE-MATCH
+004120     IF WS-DUP-STATUS NOT = '00'
+004130        MOVE 'Y' TO WS-ABEND-SW
+004140     END-IF
+004150     OPEN OUTPUT OUT-AUDIT
+004160     IF WS-AUDIT-STATUS NOT = '00'
+004170        MOVE 'Y' TO WS-ABEND-SW
+004180     END-IF
+004190     OPEN OUTPUT OUT-REJECT
+004200     IF WS-REJECT-STATUS NOT = '00'
+004210        MOVE 'Y' TO WS-ABEND-SW
+004220     END-IF
+004230     OPEN INPUT  IN-RESTART-PARM
+004240*    RESTART.PARM IS OPTIONAL - NORMAL AND EMPTY ON DAY ONE, AND
+004250*    NORMAL ON ANY DAY A PRIOR RUN FINISHED CLEAN WITH NOTHING TO
+004260*    RESUME FROM, SO A FILE-NOT-FOUND STATUS HERE ONLY MEANS
+004270*    "NO RESTART IN EFFECT" - IT IS NOT AN I/O ERROR
+004280     IF WS-RESTART-STATUS NOT = '00'
+004290        AND WS-RESTART-STATUS NOT = '35'
+004300        AND WS-RESTART-STATUS NOT = '05'
+004310        MOVE 'Y' TO WS-ABEND-SW
+004320     END-IF
+004330     OPEN OUTPUT OUT-CHECKPOINT
+004340     IF WS-CHKPT-STATUS NOT = '00'
+004350        MOVE 'Y' TO WS-ABEND-SW
+004360     END-IF.
+004370*
+004380 A-010-EXIT.
+004390     EXIT.
+004400*
+004410*----------------------------------------------------------------*
+004420*    READ THE RESTART PARAMETER, IF ANY, SO A RERUN CAN RESUME  *
+004430*    PAST THE LAST POLICYNUM CHECKPOINTED INSTEAD OF             *
+004440*    REPROCESSING THE FULL POLICYFILE - RESTART.PARM IS THE      *
+004450*    CHECKPOINT FILE FROM A PRIOR RUN COPIED OVER WHOLESALE, AND *
+004460*    A-901-CHECKPOINT APPENDS ONE RECORD PER CHECKPOINT INTERVAL *
+004470*    IN WRITE ORDER, SO THE MOST RECENT POSITION IS THE LAST     *
+004480*    RECORD IN THE FILE, NOT THE FIRST - READ TO END OF FILE AND *
+004490*    KEEP ONLY THE LAST ONE                                      *
+004500*----------------------------------------------------------------*
+004510 A-011-READ-RESTART.
+004520*
+004530     PERFORM A-012-READ-RESTART-REC THRU A-012-EXIT
+004540        UNTIL WS-RESTART-EOF.
+004550*
+004560 A-011-EXIT.
+004570     EXIT.
+004580*
+004590 A-012-READ-RESTART-REC.
+004600*
+004610     READ IN-RESTART-PARM
+004620        AT END
+004630           MOVE 'Y' TO WS-RESTART-EOF-SW
+004640        NOT AT END
+004650           MOVE FD-RESTART-POLICYNUM TO WS-RESTART-POLICYNUM
+004660     END-READ
+004670     IF WS-RESTART-STATUS NOT = '00'
+004680        AND WS-RESTART-STATUS NOT = '10'
+004690        MOVE 'Y' TO WS-ABEND-SW
+004700        MOVE 'Y' TO WS-RESTART-EOF-SW
+004710     END-IF.
+004720*
+004730 A-012-EXIT.
+004740     EXIT.
+004750*
+004760*----------------------------------------------------------------*
+004770*    LOAD THE AEGON EXTRACT INTO A TABLE SIZED TO THE ACTUAL     *
+004780*    NUMBER OF RECORDS READ                                      *
+004790*----------------------------------------------------------------*
+004800 A-020-LOAD-AEGON.
+004810*
+004820     READ AEGONFILE INTO WS-INPUTFILE-2
+004830        AT END
+004840           MOVE 'Y' TO WS-AEGON-EOF-SW
+004850     END-READ
+004860     IF WS-AEGON-STATUS NOT = '00' AND WS-AEGON-STATUS NOT = '10'
+004870        MOVE 'Y' TO WS-ABEND-SW
+004880        MOVE 'Y' TO WS-AEGON-EOF-SW
+004890     END-IF
+004900     IF NOT WS-AEGON-EOF
+004910        ADD 1 TO WS-CT-AEG-READ
+004920     END-IF
+004930     PERFORM A-021-STORE-AEGON THRU A-021-EXIT
+004940        UNTIL WS-AEGON-EOF OR WS-ABEND.
+004950*
+004960 A-020-EXIT.
+004970     EXIT.
+004980*
+004990 A-021-STORE-AEGON.
+005000*
+005010     PERFORM A-023-VALIDATE-AEGON THRU A-023-EXIT
+005020     IF WS-RECORD-INVALID
+005030        MOVE WS-CURRENT-DATE TO FD-REJ-DATE
+005040        MOVE 'AEGON '      TO FD-REJ-SOURCE
+005050        MOVE SPACES        TO FD-REJ-POLICYNUM
+005060        MOVE AEGON-NR2     TO FD-REJ-AEGON-NR
+005070        MOVE WS-REJECT-REASON TO FD-REJ-REASON
+005080        WRITE FD-REJECT-REC
+005090        ADD 1 TO WS-CT-AEG-REJECTS
+005100     ELSE
+005110        IF WS-AEGON-COUNT >= WS-AEGON-MAX
+005120           MOVE WS-CURRENT-DATE TO FD-REJ-DATE
+005130           MOVE 'AEGON '      TO FD-REJ-SOURCE
+005140           MOVE SPACES        TO FD-REJ-POLICYNUM
+005150           MOVE AEGON-NR2     TO FD-REJ-AEGON-NR
+005160           MOVE 'AEGON TABLE FULL' TO FD-REJ-REASON
+005170           WRITE FD-REJECT-REC
+005180           ADD 1 TO WS-CT-AEG-REJECTS
+005190        ELSE
+005200           ADD 1 TO WS-AEGON-COUNT
+005210           MOVE AEGON-NR2    TO WS-AEGON-NR2(WS-AEGON-COUNT)
+005220           MOVE NAME2        TO WS-AEGON-NAME2(WS-AEGON-COUNT)
+005230           MOVE STREETNAME2  TO WS-AEGON-STREET2(WS-AEGON-COUNT)
+005240           MOVE TELEPHONE2   TO WS-AEGON-PHONE2(WS-AEGON-COUNT)
+005250           MOVE PREMIUM2     TO WS-AEGON-PREMIUM2(WS-AEGON-COUNT)
+005260        END-IF
+005270     END-IF
+005280     READ AEGONFILE INTO WS-INPUTFILE-2
+005290        AT END
+005300           MOVE 'Y' TO WS-AEGON-EOF-SW
+005310     END-READ
+005320     IF WS-AEGON-STATUS NOT = '00' AND WS-AEGON-STATUS NOT = '10'
+005330        MOVE 'Y' TO WS-ABEND-SW
+005340     END-IF
+005350     IF NOT WS-AEGON-EOF
+005360        ADD 1 TO WS-CT-AEG-READ
+005370     END-IF.
+005380*
+005390 A-021-EXIT.
+005400     EXIT.
+005410*
+005420 A-023-VALIDATE-AEGON.
+005430*
+005440     MOVE 'Y'    TO WS-VALID-SW
+005450     MOVE SPACES TO WS-REJECT-REASON
+005460     IF AEGON-NR2 = SPACES
+005470        MOVE 'N' TO WS-VALID-SW
+005480        MOVE 'AEGON-NR2 MISSING OR BLANK' TO WS-REJECT-REASON
+005490     ELSE
+005500        IF AEGON-NR2 NOT NUMERIC
+005510           MOVE 'N' TO WS-VALID-SW
+005520           MOVE 'AEGON-NR2 NOT NUMERIC' TO WS-REJECT-REASON
+005530        END-IF
+005540     END-IF.
+005550*
+005560 A-023-EXIT.
+005570     EXIT.
+005580*
+005590*----------------------------------------------------------------*
+005600*    DRIVE THE MATCH OFF A POLICYFILE READ LOOP - NO OCCURS 6    *
+005610*    CEILING, SIZE TRACKS THE ACTUAL POLICYFILE VOLUME           *
+005620*----------------------------------------------------------------*
+005630 A-030-READ-POLICY.
+005640*
+005650     READ POLICYFILE INTO WS-INPUTFILE-1
+005660        AT END
+005670           MOVE 'Y' TO WS-POLICY-EOF-SW
+005680     END-READ
+005690     IF WS-POLICY-STATUS NOT = '00'
+005700        AND WS-POLICY-STATUS NOT = '10'
+005710        MOVE 'Y' TO WS-ABEND-SW
+005720        MOVE 'Y' TO WS-POLICY-EOF-SW
+005730     END-IF.
+005740*
+005750 A-030-EXIT.
+005760     EXIT.
+005770*
+005780 A-040-PROCESS-POLICY.
+005790*
+005800     IF POLICYNUM > 0 AND POLICYNUM <= WS-RESTART-POLICYNUM
+005810        PERFORM A-043-MARK-AEGON-HIT THRU A-043-EXIT
+005820           VARYING J FROM 1 BY 1 UNTIL J > WS-AEGON-COUNT
+005830     ELSE
+005840        ADD 1 TO WS-CT-POL-READ
+005850        PERFORM A-041-VALIDATE-POLICY THRU A-041-EXIT
+005860        IF WS-RECORD-INVALID
+005870           MOVE WS-CURRENT-DATE TO FD-REJ-DATE
+005880           MOVE 'POLICY'      TO FD-REJ-SOURCE
+005890           MOVE POLICYNUM     TO FD-REJ-POLICYNUM
+005900           MOVE AEGON-NR1     TO FD-REJ-AEGON-NR
+005910           MOVE WS-REJECT-REASON TO FD-REJ-REASON
+005920           WRITE FD-REJECT-REC
+005930           ADD 1 TO WS-CT-POL-REJECTS
+005940        ELSE
+005950           MOVE 'N' TO WS-MATCHED
+005960           PERFORM A-042-SCAN-AEGON THRU A-042-EXIT
+005970              VARYING J FROM 1 BY 1 UNTIL J > WS-AEGON-COUNT
+005980*
+005990           IF MATCH
+006000              ADD 1 TO WS-CT-MATCHED
+006010           ELSE
+006020              MOVE WS-INPUTFILE-1 TO WS-OUTFILE-1
+006030              MOVE WS-CURRENT-DATE TO FD-UNM-POL-DATE
+006040              MOVE WS-OUTFILE-1   TO FD-UNM-POL-DATA
+006050              WRITE FD-OUTFILE-1
+006060              ADD 1 TO WS-CT-UNM-POL
+006070           END-IF
+006080*
+006090           DISPLAY 'POLICY-NO: ' POLICY-NO
+006100           DISPLAY 'AEGON-NR3: ' AEGON-NR3
+006110           DISPLAY 'NAME3 ' NAME3
+006120           DISPLAY 'STREETNAME3: ' STREETNAME3
+006130           DISPLAY 'TELEPHONE3: ' TELEPHONE3
+006140        END-IF
+006150        PERFORM A-901-CHECKPOINT THRU A-901-EXIT
+006160     END-IF
+006170*
+006180     PERFORM A-030-READ-POLICY THRU A-030-EXIT.
+006190*
+006200 A-040-EXIT.
+006210     EXIT.
+006220*
+006230 A-041-VALIDATE-POLICY.
+006240*
+006250     MOVE 'Y'    TO WS-VALID-SW
+006260     MOVE SPACES TO WS-REJECT-REASON
+006270     IF POLICYNUM NOT NUMERIC
+006280        MOVE 'N' TO WS-VALID-SW
+006290        MOVE 'POLICYNUM NOT NUMERIC' TO WS-REJECT-REASON
+006300     ELSE
+006310        IF AEGON-NR1 = SPACES
+006320           MOVE 'N' TO WS-VALID-SW
+006330           MOVE 'AEGON-NR1 MISSING OR BLANK' TO WS-REJECT-REASON
+006340        ELSE
+006350           IF AEGON-NR1 NOT NUMERIC
+006360              MOVE 'N' TO WS-VALID-SW
+006370              MOVE 'AEGON-NR1 NOT NUMERIC' TO WS-REJECT-REASON
+006380           END-IF
+006390        END-IF
+006400     END-IF.
+006410*
+006420 A-041-EXIT.
+006430     EXIT.
+006440*
+006450 A-042-SCAN-AEGON.
+006460*
+006470     IF AEGON-NR1 = WS-AEGON-NR2(J)
+006480        IF MATCH
+006490           MOVE WS-CURRENT-DATE     TO FD-DUP-DATE
+006500           MOVE POLICYNUM           TO FD-DUP-POLICY-NO
+006510           MOVE WS-AEGON-NR2(J)     TO FD-DUP-AEGON-NR
+006520           MOVE WS-AEGON-NAME2(J)   TO FD-DUP-NAME
+006530           MOVE WS-AEGON-STREET2(J) TO FD-DUP-STREET
+006540           MOVE WS-AEGON-PHONE2(J)  TO FD-DUP-PHONE
+006550           WRITE FD-OUTFILE-3
+006560           ADD 1 TO WS-CT-DUPLICATES
+006570           MOVE 'Y'                 TO WS-AEGON-HIT-SW(J)
+006580        ELSE
+006590           MOVE 'Y'             TO WS-MATCHED
+006600           MOVE 'Y'             TO WS-AEGON-HIT-SW(J)
+006610           MOVE POLICYNUM       TO POLICY-NO
+006620           MOVE WS-AEGON-NR2(J)     TO AEGON-NR3
+006630           MOVE WS-AEGON-NAME2(J)   TO NAME3
+006640           MOVE WS-AEGON-STREET2(J) TO STREETNAME3
+006650           MOVE WS-AEGON-PHONE2(J)  TO TELEPHONE3
+006660           MOVE PREMIUM1            TO PREMIUM3
+006670           ADD  PREMIUM1            TO WS-CT-PREM-POL
+006680           ADD  WS-AEGON-PREMIUM2(J) TO WS-CT-PREM-AEG
+006690        END-IF
+006700     END-IF.
+006710*
+006720 A-042-EXIT.
+006730     EXIT.
+006740*
+006750*----------------------------------------------------------------*
+006760*    A POLICYNUM AT OR BELOW THE RESTART POINT WAS ALREADY       *
+006770*    MATCHED (OR REJECTED) ON THE RUN THAT CHECKPOINTED IT - ON  *
+006780*    A RESUMED RUN, MARK ANY AEGON ENTRY IT WOULD HAVE MATCHED   *
+006790*    AS HIT SO A-050-UNMATCHED-AEGON DOESN'T FALSELY REPORT IT   *
+006800*    AS "NO POLICY ON FILE".  NO DUPLICATE/PREMIUM/MATCH SIDE    *
+006810*    EFFECTS - THOSE WERE ALREADY COUNTED ON THE ORIGINAL RUN    *
+006820*----------------------------------------------------------------*
+006830 A-043-MARK-AEGON-HIT.
+006840*
+006850     IF AEGON-NR1 = WS-AEGON-NR2(J)
+006860        MOVE 'Y' TO WS-AEGON-HIT-SW(J)
+006870     END-IF.
+006880*
+006890 A-043-EXIT.
+006900     EXIT.
+006910*
+006920*----------------------------------------------------------------*
+006930*    MIRROR REPORT - AEGON EXTRACT ENTRIES THAT NEVER MATCHED    *
+006940*    A POLICYNUM ON FILE                                         *
+006950*----------------------------------------------------------------*
+006960 A-050-UNMATCHED-AEGON.
+006970*
+006980     PERFORM A-051-WRITE-UNMATCHED THRU A-051-EXIT
+006990        VARYING J FROM 1 BY 1 UNTIL J > WS-AEGON-COUNT.
+007000*
+007010 A-050-EXIT.
+007020     EXIT.
+007030*
+007040 A-051-WRITE-UNMATCHED.
+007050*
+007060     IF NOT WS-AEGON-HIT(J)
+007070        MOVE WS-CURRENT-DATE     TO FD-NOPOL-DATE
+007080        MOVE WS-AEGON-NR2(J)     TO FD-NOPOL-AEGON-NR
+007090        MOVE WS-AEGON-NAME2(J)   TO FD-NOPOL-NAME
+007100        MOVE WS-AEGON-STREET2(J) TO FD-NOPOL-STREET
+007110        MOVE WS-AEGON-PHONE2(J)  TO FD-NOPOL-PHONE
+007120        WRITE FD-OUTFILE-2
+007130        ADD 1 TO WS-CT-UNM-AEG
+007140     END-IF.
+007150*
+007160 A-051-EXIT.
+007170     EXIT.
+007180*
+007190*----------------------------------------------------------------*
+007200*    WRITE THE RUN CONTROL-TOTALS TO THE DATED AUDIT RECORD FOR  *
+007210*    MATCH-RATE TRENDING AND COMPLIANCE PROOF - FD-AUDIT-RESTART *
+007220*    FROM IS ZERO FOR A FULL-DAY RUN, OR THE RESTART POLICYNUM   *
+007230*    WHEN THIS INVOCATION RESUMED A PARTIAL RUN, SO A RESUMED    *
+007240*    DAY NEVER LOOKS LIKE A FULL ONE TO COMPLIANCE               *
+007250*----------------------------------------------------------------*
+007260 A-900-WRITE-AUDIT.
+007270*
+007280     SUBTRACT WS-CT-PREM-AEG FROM WS-CT-PREM-POL
+007290        GIVING WS-CT-PREM-DIFF
+007300*
+007310     MOVE WS-CURRENT-DATE  TO FD-AUDIT-DATE
+007320     MOVE WS-CT-POL-READ   TO FD-AUDIT-POL-READ
+007330     MOVE WS-CT-AEG-READ   TO FD-AUDIT-AEG-READ
+007340     MOVE WS-CT-MATCHED    TO FD-AUDIT-MATCHED
+007350     MOVE WS-CT-UNM-POL    TO FD-AUDIT-UNM-POL
+007360     MOVE WS-CT-UNM-AEG    TO FD-AUDIT-UNM-AEG
+007370     MOVE WS-CT-DUPLICATES  TO FD-AUDIT-DUPLICATES
+007380     MOVE WS-CT-POL-REJECTS TO FD-AUDIT-POL-REJECTS
+007390     MOVE WS-CT-AEG-REJECTS TO FD-AUDIT-AEG-REJECTS
+007400     MOVE WS-CT-PREM-POL   TO FD-AUDIT-PREM-POL
+007410     MOVE WS-CT-PREM-AEG   TO FD-AUDIT-PREM-AEG
+007420     MOVE WS-CT-PREM-DIFF  TO FD-AUDIT-PREM-DIFF
+007430     MOVE WS-RESTART-POLICYNUM TO FD-AUDIT-RESTART-FROM
+007440     WRITE FD-AUDIT-REC.
+007450*
+007460 A-900-EXIT.
+007470     EXIT.
+007480*
+007490*----------------------------------------------------------------*
+007500*    CHECKPOINT THE LAST POLICYNUM PROCESSED EVERY N RECORDS SO  *
+007510*    A RESTART DOESN'T HAVE TO REPROCESS THE FULL POLICYFILE     *
+007520*----------------------------------------------------------------*
+007530 A-901-CHECKPOINT.
+007540*
+007550     ADD 1 TO WS-POL-SINCE-CHKPT
+007560     IF WS-POL-SINCE-CHKPT >= WS-CHECKPOINT-EVERY
+007570        MOVE POLICYNUM TO FD-CHKPT-POLICYNUM
+007580        WRITE FD-CHECKPOINT-REC
+007590        MOVE 0 TO WS-POL-SINCE-CHKPT
+007600     END-IF.
+007610*
+007620 A-901-EXIT.
+007630     EXIT.
+007640*
+007650*----------------------------------------------------------------*
+007660*    RETURN-CODE CONTRACT - 0 CLEAN, 4 VALIDATION REJECTS FOUND, *
+007670*    16 AN OPEN/I-O ERROR STOPPED THE RUN BEFORE IT COMPLETED    *
+007680*----------------------------------------------------------------*
+007690 A-999.
+007700     EVALUATE TRUE
+007710        WHEN WS-ABEND
+007720           MOVE 16 TO RETURN-CODE
+007730        WHEN WS-CT-POL-REJECTS > 0 OR WS-CT-AEG-REJECTS > 0
+007740           MOVE 4  TO RETURN-CODE
+007750        WHEN OTHER
+007760           MOVE 0  TO RETURN-CODE
+007770     END-EVALUATE
+007780     GOBACK.
